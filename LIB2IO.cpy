@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * LIB2IO - record passed to LIB2 on the CALL from LIB1.
+      *
+      * LIB2-I-KEY2 is the secondary (composite) key; SPACES when the
+      * caller only supplied a single key.
+      *-----------------------------------------------------------------
+       05  LIB2-I-KEY                 PIC X(10).
+       05  LIB2-I-KEY2                PIC X(10).
+       05  LIB2-O-DATA                PIC X(50).
+       05  LIB2-O-ERR                 PIC 9(02).
+           88  LIB2-ERR-NONE                  VALUE 00.
