@@ -0,0 +1,20 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * LIB1MAPO - output (SEND MAP) fields for mapset LIB1MS, map
+      * LIB1MAP, field-for-field with LIB1MAPI so the caller can lay
+      * this copybook over the same storage (01 ... REDEFINES ...) to
+      * serve both RECEIVE MAP and SEND MAP.
+      *-----------------------------------------------------------------
+       05  FILLER                      PIC X(12).
+       05  FILLER                      PIC X(04).
+       05  KEYO                        PIC X(10).
+       05  FILLER                      PIC X(04).
+       05  KEY2O                       PIC X(10).
+       05  FILLER                      PIC X(04).
+       05  DATAO                       PIC X(50).
+       05  FILLER                      PIC X(04).
+       05  ERRO                        PIC X(03).
+       05  FILLER                      PIC X(04).
+       05  MSGO                        PIC X(40).
