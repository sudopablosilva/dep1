@@ -0,0 +1,31 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * LIB1MAPI - input (RECEIVE MAP) fields for mapset LIB1MS, map
+      * LIB1MAP, as generated by BMS for the LIB1 online inquiry
+      * transaction (LB1).  Hand-maintained here in lieu of a BMS
+      * assembly step.  Copy under a caller-supplied 01, the same way
+      * every other copybook in this system is used.
+      *-----------------------------------------------------------------
+       05  FILLER                      PIC X(12).
+       05  KEYL                        PIC S9(4) COMP.
+       05  KEYF                        PIC X.
+       05  KEYA                        PIC X.
+       05  KEYI                        PIC X(10).
+       05  KEY2L                       PIC S9(4) COMP.
+       05  KEY2F                       PIC X.
+       05  KEY2A                       PIC X.
+       05  KEY2I                       PIC X(10).
+       05  DATAL                       PIC S9(4) COMP.
+       05  DATAF                       PIC X.
+       05  DATAA                       PIC X.
+       05  DATAI                       PIC X(50).
+       05  ERRL                        PIC S9(4) COMP.
+       05  ERRF                        PIC X.
+       05  ERRA                        PIC X.
+       05  ERRI                        PIC X(03).
+       05  MSGL                        PIC S9(4) COMP.
+       05  MSGF                        PIC X.
+       05  MSGA                        PIC X.
+       05  MSGI                        PIC X(40).
