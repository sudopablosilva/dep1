@@ -0,0 +1,334 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      * INSTALLATION: DL SYSTEMS.
+      * DATE-WRITTEN: 2026-08-09.
+      *
+      * REMARKS....: Standing batch driver for LIB1.  Reads a sequential
+      *              file of keys (LIB1KEYS), calls LIB1 once per key,
+      *              and writes the LIB1-O-DATA/LIB1-O-ERR pair for each
+      *              key to LIB1OUT along with a hit/miss summary.  Keys
+      *              LIB2 could not resolve are also sorted out to a
+      *              same-run exception report, LIB1RPT.
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-09  LGD  Initial version.
+      *   2026-08-09  LGD  Added sorted exception report (LIB1RPT) of
+      *                    unresolved keys.
+      *   2026-08-09  LGD  LIB1KEYS now carries a secondary key
+      *                    (LIB1B-KEY2) passed through to LIB1.
+      *   2026-08-09  LGD  Checkpoint every LIB1B-CKPT-INTERVAL keys to
+      *                    LIB1CKPT and resume from it on restart.  A
+      *                    restarted run skips already-processed keys
+      *                    without re-driving LIB1, so LIB1RPT on a
+      *                    restarted run only covers the resumed
+      *                    segment of the key file.
+      *   2026-08-09  LGD  Clear LIB1CKPT on a normal completion instead
+      *                    of leaving the last in-flight checkpoint
+      *                    behind - only a run that never reaches
+      *                    8000-TERMINATE should leave one to resume
+      *                    from.
+      *   2026-08-09  LGD  Checkpoint after every key instead of every
+      *                    LIB1B-CKPT-INTERVAL keys, so WS-RESTART-COUNT
+      *                    always matches the record actually written to
+      *                    LIB1OUT/LIB1EXCL - an abend between the old
+      *                    interval boundaries used to leave records
+      *                    already on disk that restart then wrote
+      *                    again.  Exceptions are now WRITE-appended to
+      *                    a new LIB1EXCL file as they are found (same
+      *                    OPEN OUTPUT/OPEN EXTEND-on-restart shape as
+      *                    LIB1OUT) instead of RELEASEd to the sort, so
+      *                    they survive a restart the same way LIB1OUT
+      *                    does; LIB1RPT is now built from LIB1EXCL by a
+      *                    SORT ... USING ... GIVING once the whole key
+      *                    file (across any restarts) has been
+      *                    processed, so it covers the full run, not
+      *                    just the segment since the last restart.
+      *                    8000-TERMINATE also sets RETURN-CODE from
+      *                    WS-MISS-COUNT instead of leaving whatever
+      *                    CALL 'lib1' last happened to set it to.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      lib1bat.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIB1-KEY-FILE ASSIGN TO LIB1KEYS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LIB1-OUT-FILE ASSIGN TO LIB1OUT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LIB1-EXC-LOG-FILE ASSIGN TO LIB1EXCL
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LIB1-SORT-FILE ASSIGN TO SORTWK1.
+
+           SELECT LIB1-RPT-FILE ASSIGN TO LIB1RPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL LIB1-CKPT-FILE ASSIGN TO LIB1CKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIB1-KEY-FILE.
+       01  LIB1-KEY-REC.
+           copy LIB1BKY.
+
+       FD  LIB1-OUT-FILE.
+       01  LIB1-OUT-REC.
+           copy LIB1IO.
+
+       FD  LIB1-EXC-LOG-FILE.
+       01  LIB1-EXC-LOG-REC.
+           copy LIB1EXC.
+
+       SD  LIB1-SORT-FILE.
+       01  LIB1-SORT-REC.
+           copy LIB1EXC.
+
+       FD  LIB1-RPT-FILE.
+       01  LIB1-RPT-REC.
+           copy LIB1EXC.
+
+       FD  LIB1-CKPT-FILE.
+       01  LIB1-CKPT-REC.
+           05  CKPT-KEYS-READ          PIC 9(09).
+           05  CKPT-HIT-COUNT          PIC 9(09).
+           05  CKPT-MISS-COUNT         PIC 9(09).
+
+       WORKING-STORAGE SECTION.
+       01  ws-lib1-arg.
+           copy LIB1IO.
+
+       01  WS-SWITCHES.
+           05  WS-KEY-FILE-EOF-SW      PIC X(01)   VALUE 'N'.
+               88  WS-KEY-FILE-EOF             VALUE 'Y'.
+
+       01  WS-CKPT-STATUS              PIC X(02)   VALUE '00'.
+
+       01  WS-COUNTERS.
+           05  WS-KEYS-READ            PIC 9(09)   COMP    VALUE 0.
+           05  WS-HIT-COUNT            PIC 9(09)   COMP    VALUE 0.
+           05  WS-MISS-COUNT           PIC 9(09)   COMP    VALUE 0.
+           05  WS-RESTART-COUNT        PIC 9(09)   COMP    VALUE 0.
+           05  WS-SKIP-COUNT           PIC 9(09)   COMP    VALUE 0.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+
+           PERFORM 2200-CALL-LIB1 THRU 2200-EXIT
+               UNTIL WS-KEY-FILE-EOF
+
+           CLOSE LIB1-EXC-LOG-FILE
+
+           SORT LIB1-SORT-FILE
+               ON ASCENDING KEY EXC-KEY OF LIB1-SORT-REC
+               USING LIB1-EXC-LOG-FILE
+               GIVING LIB1-RPT-FILE
+
+           PERFORM 8000-TERMINATE THRU 8000-EXIT
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * 1000-INITIALIZE - open the key, extract, and exception-log
+      *                   files, resume from the last checkpoint when
+      *                   one exists, prime the read.  LIB1-SORT-FILE
+      *                   and LIB1-RPT-FILE are opened/closed by the
+      *                   SORT statement itself.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT LIB1-KEY-FILE
+
+           PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND LIB1-OUT-FILE
+               OPEN EXTEND LIB1-EXC-LOG-FILE
+               PERFORM 1200-SKIP-PROCESSED-KEY THRU 1200-EXIT
+                   VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+                      OR WS-KEY-FILE-EOF
+           ELSE
+               OPEN OUTPUT LIB1-OUT-FILE
+               OPEN OUTPUT LIB1-EXC-LOG-FILE
+           END-IF
+
+           PERFORM 2100-READ-KEY-FILE THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 1100-READ-CHECKPOINT - resume counts from LIB1CKPT when the
+      *                        restart file exists (SELECT OPTIONAL);
+      *                        a fresh run leaves WS-RESTART-COUNT 0.
+      *-----------------------------------------------------------------
+       1100-READ-CHECKPOINT.
+           OPEN INPUT LIB1-CKPT-FILE
+
+      *    WS-CKPT-STATUS '05' means the OPTIONAL file does not exist
+      *    yet - this is a first-time run, WS-RESTART-COUNT stays 0.
+           IF WS-CKPT-STATUS = '00'
+               READ LIB1-CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-KEYS-READ  TO WS-KEYS-READ
+                       MOVE CKPT-HIT-COUNT  TO WS-HIT-COUNT
+                       MOVE CKPT-MISS-COUNT TO WS-MISS-COUNT
+                       MOVE CKPT-KEYS-READ  TO WS-RESTART-COUNT
+               END-READ
+           END-IF
+
+           CLOSE LIB1-CKPT-FILE.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 1200-SKIP-PROCESSED-KEY - discard one key already resolved by
+      *                           the run being resumed.
+      *-----------------------------------------------------------------
+       1200-SKIP-PROCESSED-KEY.
+           PERFORM 2100-READ-KEY-FILE THRU 2100-EXIT.
+       1200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2200-CALL-LIB1 - one LIB1 lookup per input key, WRITE-ing an
+      *                  exception-report line to LIB1EXCL for every
+      *                  key LIB2 could not resolve, then checkpointing
+      *                  so a restart resumes exactly where this key
+      *                  left off.
+      *-----------------------------------------------------------------
+       2200-CALL-LIB1.
+           ADD 1 TO WS-KEYS-READ
+
+           MOVE SPACES         TO ws-lib1-arg
+           MOVE LIB1B-KEY      TO LIB1-I-KEY  IN ws-lib1-arg
+           MOVE LIB1B-KEY2     TO LIB1-I-KEY2 IN ws-lib1-arg
+
+           CALL 'lib1' USING ws-lib1-arg
+
+           IF LIB1-ERR-NONE IN ws-lib1-arg
+               ADD 1 TO WS-HIT-COUNT
+           ELSE
+               ADD 1 TO WS-MISS-COUNT
+               PERFORM 2300-BUILD-EXCEPTION THRU 2300-EXIT
+           END-IF
+
+           WRITE LIB1-OUT-REC FROM ws-lib1-arg
+
+           PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+
+           PERFORM 2100-READ-KEY-FILE THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2400-WRITE-CHECKPOINT - record how far LIB1BAT has gotten so a
+      *                         rerun after an abend can resume here
+      *                         instead of reprocessing the key file.
+      *                         Written after every key (not batched to
+      *                         an interval) so WS-RESTART-COUNT always
+      *                         matches the record actually sitting in
+      *                         LIB1OUT/LIB1EXCL - a restart can then
+      *                         never re-write a record already there.
+      *-----------------------------------------------------------------
+       2400-WRITE-CHECKPOINT.
+           OPEN OUTPUT LIB1-CKPT-FILE
+           MOVE WS-KEYS-READ  TO CKPT-KEYS-READ
+           MOVE WS-HIT-COUNT  TO CKPT-HIT-COUNT
+           MOVE WS-MISS-COUNT TO CKPT-MISS-COUNT
+           WRITE LIB1-CKPT-REC
+           CLOSE LIB1-CKPT-FILE.
+       2400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2500-CLEAR-CHECKPOINT - a normal completion needs no resume
+      *                         point; leave LIB1CKPT empty so the next
+      *                         run's SELECT OPTIONAL open finds nothing
+      *                         to restart from and starts clean against
+      *                         whatever LIB1KEYS it is given.
+      *-----------------------------------------------------------------
+       2500-CLEAR-CHECKPOINT.
+           OPEN OUTPUT LIB1-CKPT-FILE
+           CLOSE LIB1-CKPT-FILE.
+       2500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2300-BUILD-EXCEPTION - WRITE one exception-report line to
+      *                        LIB1EXCL, in the order keys are read.
+      *                        LIB1EXCL persists across a restart the
+      *                        same way LIB1OUT does, so the final sort
+      *                        into LIB1RPT (8000-TERMINATE) covers the
+      *                        whole run rather than just the segment
+      *                        since the last restart.
+      *-----------------------------------------------------------------
+       2300-BUILD-EXCEPTION.
+           MOVE LIB1-I-KEY  IN ws-lib1-arg
+               TO EXC-KEY  OF LIB1-EXC-LOG-REC
+           MOVE LIB1-I-KEY2 IN ws-lib1-arg
+               TO EXC-KEY2 OF LIB1-EXC-LOG-REC
+           MOVE LIB1-O-ERR  IN ws-lib1-arg
+               TO EXC-ERR  OF LIB1-EXC-LOG-REC
+
+           IF LIB1-ERR-BAD-KEY IN ws-lib1-arg
+               MOVE 'INVALID KEY FORMAT - NOT SENT TO LIB2'
+                   TO EXC-ERR-TEXT OF LIB1-EXC-LOG-REC
+           ELSE
+               STRING 'LIB2 LOOKUP ERROR CODE '
+                      LIB1-O-ERR IN ws-lib1-arg
+                   DELIMITED BY SIZE
+                   INTO EXC-ERR-TEXT OF LIB1-EXC-LOG-REC
+           END-IF
+
+           WRITE LIB1-EXC-LOG-REC.
+       2300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2100-READ-KEY-FILE - read the next key, set EOF switch.
+      *-----------------------------------------------------------------
+       2100-READ-KEY-FILE.
+           READ LIB1-KEY-FILE
+               AT END
+                   SET WS-KEY-FILE-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 8000-TERMINATE - close files, report the run summary, and set
+      *                  RETURN-CODE from the run's own outcome so a
+      *                  JCL step-condition check sees it - CALL 'lib1'
+      *                  also sets RETURN-CODE (to LIB2-O-ERR) on every
+      *                  call, and that value would otherwise still be
+      *                  sitting in the special register at GOBACK.
+      *-----------------------------------------------------------------
+       8000-TERMINATE.
+           PERFORM 2500-CLEAR-CHECKPOINT THRU 2500-EXIT
+
+           CLOSE LIB1-KEY-FILE
+           CLOSE LIB1-OUT-FILE
+
+           IF WS-MISS-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           DISPLAY 'LIB1BAT - KEYS READ. . . . : ' WS-KEYS-READ
+           DISPLAY 'LIB1BAT - HITS. . . . . . . : ' WS-HIT-COUNT
+           DISPLAY 'LIB1BAT - MISSES. . . . . . : ' WS-MISS-COUNT.
+       8000-EXIT.
+           EXIT.
