@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * LIB1EXC - exception-report line for an unresolved LIB1BAT key.
+      * Shared by the sort work record and the LIB1RPT record so the
+      * SORT ... GIVING can copy sorted records straight through.
+      *-----------------------------------------------------------------
+       05  EXC-KEY                    PIC X(10).
+       05  EXC-KEY2                   PIC X(10).
+       05  EXC-ERR                    PIC 9(03).
+       05  EXC-ERR-TEXT               PIC X(40).
