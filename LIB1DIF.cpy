@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * LIB1DIF - one drift line from LIB1RECON, comparing two LIB1BAT
+      * extract runs matched on LIB1-I-KEY/LIB1-I-KEY2.
+      *
+      * DIF-TYPE values: CHANGED, ADDED (key is new in the later run),
+      *                  REMOVED (key dropped out of the later run).
+      *-----------------------------------------------------------------
+       05  DIF-TYPE                   PIC X(10).
+       05  DIF-KEY                    PIC X(10).
+       05  DIF-KEY2                   PIC X(10).
+       05  DIF-OLD-DATA               PIC X(50).
+       05  DIF-NEW-DATA               PIC X(50).
