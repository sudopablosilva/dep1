@@ -4,15 +4,80 @@
       *-----------------------------------------------------------------
       * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
       *
+      * MODIFICATION HISTORY:
+      *   2026-08-09  LGD  RETURN-CODE now reflects LIB2-O-ERR instead
+      *                    of always coming back ZEROS.
+      *   2026-08-09  LGD  Append one line per call to the LIB1AUD
+      *                    audit trail (key, error, data returned).
+      *   2026-08-09  LGD  Cache resolved keys in WORKING-STORAGE so a
+      *                    repeat key within the same run does not
+      *                    re-drive a CALL 'LIB2'.
+      *   2026-08-09  LGD  Pass LIB1-I-KEY2 (secondary/composite key)
+      *                    through to LIB2-I-KEY2.
+      *   2026-08-09  LGD  Validate LIB1-I-KEY before ever calling
+      *                    LIB2; a malformed key now comes back with
+      *                    LIB1-ERR-BAD-KEY instead of a LIB2 CALL.
+      *   2026-08-09  LGD  Fall back to OPEN OUTPUT when LIB1AUD does
+      *                    not exist yet (FILE STATUS 35 on the first
+      *                    OPEN EXTEND) instead of abending the caller.
+      *   2026-08-09  LGD  Skip the audit-file write when called with
+      *                    LIB1-I-ONLINE-SW = 'Y' - native sequential
+      *                    I/O against a dataset CICS does not manage
+      *                    has no place running under a CICS task.
+      *-----------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID.      lib1.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIB1-AUDIT-FILE ASSIGN TO LIB1AUD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  LIB1-AUDIT-FILE.
+       01  LIB1-AUDIT-REC.
+           copy LIB1AUD.
 
        WORKING-STORAGE SECTION.
        01 ws-libio.
        copy LIB2IO.
 
+       01  WS-AUDIT-SWITCHES.
+           05  WS-AUDIT-OPEN-SW        PIC X(01)   VALUE 'N'.
+               88  WS-AUDIT-OPEN               VALUE 'Y'.
+
+       01  WS-AUDIT-STATUS             PIC X(02)   VALUE '00'.
+           88  WS-AUDIT-STATUS-OK              VALUE '00'.
+           88  WS-AUDIT-STATUS-NEW-FILE        VALUE '35'.
+
+       01  WS-AUDIT-TIMESTAMP.
+           05  WS-AUDIT-DATE           PIC X(08).
+           05  WS-AUDIT-TIME           PIC X(08).
+
+       01  WS-KEY-SWITCHES.
+           05  WS-KEY-VALID-SW         PIC X(01)   VALUE 'Y'.
+               88  WS-KEY-VALID                VALUE 'Y'.
+               88  WS-KEY-INVALID              VALUE 'N'.
+
+       01  WS-CACHE-SWITCHES.
+           05  WS-CACHE-HIT-SW         PIC X(01)   VALUE 'N'.
+               88  WS-CACHE-HIT                VALUE 'Y'.
+
+      *    In-run cache of keys already resolved by LIB2.  Persists for
+      *    the life of the run unit since WORKING-STORAGE is not
+      *    reinitialized between CALLs of LIB1.
+       01  WS-CACHE-TABLE.
+           05  WS-CACHE-COUNT          PIC 9(05)   COMP    VALUE 0.
+           05  WS-CACHE-ENTRY          OCCURS 500 TIMES
+                                       INDEXED BY WS-CACHE-IDX.
+               10  WS-CACHE-KEY        PIC X(10).
+               10  WS-CACHE-KEY2       PIC X(10).
+               10  WS-CACHE-ERR        PIC 9(03).
+               10  WS-CACHE-DATA       PIC X(50).
+
        LINKAGE SECTION.
        01  arg.
        copy LIB1IO.
@@ -20,14 +85,131 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION USING arg.
       *-----------------------------------------------------------------
+       0000-MAIN.
+           PERFORM 1000-VALIDATE-KEY THRU 1000-EXIT
+
+           IF WS-KEY-INVALID
+               MOVE SPACES TO LIB1-O-DATA
+               SET LIB1-ERR-BAD-KEY TO TRUE
+           ELSE
+               PERFORM 2000-SEARCH-CACHE THRU 2000-EXIT
+
+               IF NOT WS-CACHE-HIT
+                   PERFORM 3000-CALL-LIB2 THRU 3000-EXIT
+                   PERFORM 3500-SAVE-CACHE THRU 3500-EXIT
+               END-IF
+           END-IF
+
+           IF NOT LIB1-CALLER-ONLINE
+               PERFORM 4000-WRITE-AUDIT THRU 4000-EXIT
+           END-IF
+
+      *    RETURN-CODE reflects LIB2-O-ERR (via LIB1-O-ERR) so JCL
+      *    step-condition checks see a bad lookup, not a clean zero.
+           MOVE LIB1-O-ERR TO RETURN-CODE
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * 1000-VALIDATE-KEY - reject a key that is obviously bad (blank,
+      *                     all zeros, or unprintable) before it is
+      *                     ever sent to LIB2.  This tells "our data
+      *                     was garbage" apart from "LIB2 found no
+      *                     record" when triaging failures.
+      *-----------------------------------------------------------------
+       1000-VALIDATE-KEY.
+           SET WS-KEY-VALID TO TRUE
 
-           MOVE LIB1-I-KEY TO LIB2-I-KEY
+           IF LIB1-I-KEY = SPACES
+              OR LIB1-I-KEY = LOW-VALUES
+              OR LIB1-I-KEY = ALL '0'
+               SET WS-KEY-INVALID TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-SEARCH-CACHE - satisfy this call from the in-run cache
+      *                     when the key has already been resolved.
+      *-----------------------------------------------------------------
+       2000-SEARCH-CACHE.
+           SET WS-CACHE-HIT-SW TO 'N'
+           SET WS-CACHE-IDX TO 1
+
+           SEARCH WS-CACHE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-CACHE-KEY  (WS-CACHE-IDX) = LIB1-I-KEY
+                AND WS-CACHE-KEY2 (WS-CACHE-IDX) = LIB1-I-KEY2
+                   SET WS-CACHE-HIT TO TRUE
+                   MOVE WS-CACHE-ERR  (WS-CACHE-IDX) TO LIB1-O-ERR
+                   MOVE WS-CACHE-DATA (WS-CACHE-IDX) TO LIB1-O-DATA
+           END-SEARCH.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-CALL-LIB2 - look the key up in LIB2.
+      *-----------------------------------------------------------------
+       3000-CALL-LIB2.
+           MOVE LIB1-I-KEY  TO LIB2-I-KEY
+           MOVE LIB1-I-KEY2 TO LIB2-I-KEY2
 
            CALL 'LIB2' using ws-libio
 
            MOVE LIB2-O-ERR      TO LIB1-O-ERR
-           MOVE LIB2-O-DATA     TO LIB1-O-DATA
+           MOVE LIB2-O-DATA     TO LIB1-O-DATA.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3500-SAVE-CACHE - remember this key's result for later calls
+      *                   in the same run.  Once the table is full,
+      *                   further keys simply are not cached.
+      *-----------------------------------------------------------------
+       3500-SAVE-CACHE.
+           IF WS-CACHE-COUNT < 500
+               ADD 1 TO WS-CACHE-COUNT
+               SET WS-CACHE-IDX TO WS-CACHE-COUNT
+               MOVE LIB1-I-KEY  TO WS-CACHE-KEY  (WS-CACHE-IDX)
+               MOVE LIB1-I-KEY2 TO WS-CACHE-KEY2 (WS-CACHE-IDX)
+               MOVE LIB1-O-ERR  TO WS-CACHE-ERR  (WS-CACHE-IDX)
+               MOVE LIB1-O-DATA TO WS-CACHE-DATA (WS-CACHE-IDX)
+           END-IF.
+       3500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 4000-WRITE-AUDIT - append this call to the LIB1AUD trail.  The
+      *                    file is opened EXTEND once per run unit and
+      *                    left open; WS-AUDIT-OPEN-SW survives across
+      *                    CALLs of LIB1 because WORKING-STORAGE is not
+      *                    reinitialized between calls.  LIB1AUD may not
+      *                    exist yet the very first time this runs -
+      *                    OPEN EXTEND then comes back with FILE STATUS
+      *                    35, so fall back to OPEN OUTPUT to create it.
+      *-----------------------------------------------------------------
+       4000-WRITE-AUDIT.
+           IF NOT WS-AUDIT-OPEN
+               OPEN EXTEND LIB1-AUDIT-FILE
+
+               IF WS-AUDIT-STATUS-NEW-FILE
+                   OPEN OUTPUT LIB1-AUDIT-FILE
+               END-IF
+
+               SET WS-AUDIT-OPEN TO TRUE
+           END-IF
+
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
 
-           MOVE ZEROS TO RETURN-CODE
+           MOVE WS-AUDIT-DATE  TO AUD-DATE
+           MOVE WS-AUDIT-TIME  TO AUD-TIME
+           MOVE LIB1-I-KEY     TO AUD-KEY
+           MOVE LIB1-I-KEY2    TO AUD-KEY2
+           MOVE LIB1-O-ERR     TO AUD-ERR
+           MOVE LIB1-O-DATA    TO AUD-DATA
 
-           GOBACK.
\ No newline at end of file
+           WRITE LIB1-AUDIT-REC.
+       4000-EXIT.
+           EXIT.
