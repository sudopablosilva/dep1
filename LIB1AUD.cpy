@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * LIB1AUD - one audit-trail line per LIB1/LIB2 call.
+      *-----------------------------------------------------------------
+       05  AUD-DATE                   PIC X(08).
+       05  AUD-TIME                   PIC X(08).
+       05  AUD-KEY                    PIC X(10).
+       05  AUD-KEY2                   PIC X(10).
+       05  AUD-ERR                    PIC 9(03).
+       05  AUD-DATA                   PIC X(50).
