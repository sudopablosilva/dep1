@@ -0,0 +1,38 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * LIB1IO - LINKAGE record passed to LIB1 by its callers.
+      *
+      * LIB1-I-KEY2 is the secondary (composite) key.  Callers that only
+      * have a single key value should leave it SPACES; LIB1 passes it
+      * through to LIB2 unchanged.
+      *
+      * LIB1-O-ERR is one digit wider than LIB2-O-ERR (LIB2IO.cpy) on
+      * purpose: LIB2's own codes only ever occupy 000-099, so 999 is
+      * free to use as a sentinel that cannot collide with a genuine
+      * LIB2 error code.
+      *
+      * LIB1-O-ERR values:
+      *   000     - lookup successful, LIB1-O-DATA is valid
+      *   001-099 - error code returned by LIB2 as-is
+      *   999     - LIB1-I-KEY failed format validation, LIB2 was not
+      *             called
+      *
+      * LIB1-I-ONLINE-SW - set to 'Y' by a caller running under CICS
+      * (LIB1CICS.cbl) so LIB1 can skip its native sequential audit-file
+      * write for this call; a CICS task has no business doing ad hoc
+      * dataset I/O against a dataset CICS does not manage.  Batch
+      * callers leave this SPACES (the field comes in blank along with
+      * the rest of arg on every MOVE SPACES TO ws-lib1-arg already done
+      * before each CALL), so LIB1BAT/LIB1RECON's audit trail is
+      * unaffected.
+      *-----------------------------------------------------------------
+       05  LIB1-I-KEY                 PIC X(10).
+       05  LIB1-I-KEY2                PIC X(10).
+       05  LIB1-I-ONLINE-SW           PIC X(01).
+           88  LIB1-CALLER-ONLINE             VALUE 'Y'.
+       05  LIB1-O-DATA                PIC X(50).
+       05  LIB1-O-ERR                 PIC 9(03).
+           88  LIB1-ERR-NONE                  VALUE 000.
+           88  LIB1-ERR-BAD-KEY               VALUE 999.
