@@ -0,0 +1,162 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      * INSTALLATION: DL SYSTEMS.
+      * DATE-WRITTEN: 2026-08-09.
+      *
+      * REMARKS....: Transaction LB1 - online ad hoc inquiry against
+      *              LIB1.  Operator keys in LIB1-I-KEY (and, optional,
+      *              a secondary key) on map LIB1MAP; the transaction
+      *              CALLs LIB1 exactly the way the batch programs do
+      *              and redisplays LIB1-O-DATA/LIB1-O-ERR.
+      *
+      *              Pseudo-conversational: the first invocation (no
+      *              COMMAREA) just sends the blank map; the operator's
+      *              ENTER re-drives this same PROGRAM-ID under TRANSID
+      *              LB1, at which point EIBCALEN is non-zero and the
+      *              key is received, looked up, and redisplayed.
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-09  LGD  Initial version.
+      *   2026-08-09  LGD  RETURN now passes DFHCOMMAREA back to CICS;
+      *                    without a COMMAREA on RETURN, EIBCALEN comes
+      *                    back 0 on every re-entry of the transaction
+      *                    and the initial-map branch was the only one
+      *                    that ever ran.
+      *   2026-08-09  LGD  RECEIVE MAP now checks RESP instead of
+      *                    letting MAPFAIL (operator pressed CLEAR, or
+      *                    ENTER with no field modified) abend the
+      *                    transaction; falls back to redisplaying the
+      *                    blank inquiry screen.
+      *   2026-08-09  LGD  3000-CALL-LIB1 now sets LIB1-I-ONLINE-SW so
+      *                    LIB1 skips its native sequential audit-file
+      *                    write for this call - that I/O has no place
+      *                    running under a CICS task.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      lib1onl.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  LIB1MAPI.
+           copy LIB1MAPI.
+       01  LIB1MAPO REDEFINES LIB1MAPI.
+           copy LIB1MAPO.
+
+       01  ws-lib1-arg.
+           copy LIB1IO.
+
+       01  WS-MSG-NOT-FOUND            PIC X(40)
+               VALUE 'NO MATCHING RECORD - CHECK THE KEY'.
+       01  WS-MSG-BAD-KEY              PIC X(40)
+               VALUE 'INVALID KEY FORMAT'.
+       01  WS-MSG-FOUND                PIC X(40)
+               VALUE 'RECORD FOUND'.
+
+       01  WS-RESP                     PIC S9(08)  COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  CA-TASK-STARTED-SW      PIC X(01).
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *-----------------------------------------------------------------
+       0000-MAIN.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+           ELSE
+               PERFORM 2000-RECEIVE-MAP THRU 2000-EXIT
+
+               IF WS-RESP = DFHRESP(NORMAL)
+                   PERFORM 3000-CALL-LIB1 THRU 3000-EXIT
+                   PERFORM 4000-SEND-RESULT-MAP THRU 4000-EXIT
+               ELSE
+                   PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+               END-IF
+           END-IF
+
+           MOVE 'Y' TO CA-TASK-STARTED-SW
+
+           EXEC CICS
+               RETURN TRANSID  ('LB1')
+                      COMMAREA (DFHCOMMAREA)
+                      LENGTH   (LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      * 1000-SEND-INITIAL-MAP - first entry into the transaction, no
+      *                         COMMAREA yet: send the blank inquiry
+      *                         screen.
+      *-----------------------------------------------------------------
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO LIB1MAPO
+           MOVE SPACES     TO MSGO
+
+           EXEC CICS
+               SEND MAP    ('LIB1MAP')
+                    MAPSET ('LIB1MS')
+                    ERASE
+           END-EXEC.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-RECEIVE-MAP - get the key(s) the operator keyed in.  WS-RESP
+      *                    comes back other than DFHRESP(NORMAL) on
+      *                    MAPFAIL (CLEAR, or ENTER with nothing keyed
+      *                    in) - 0000-MAIN redisplays the blank map
+      *                    instead of driving 3000-CALL-LIB1 on garbage
+      *                    map data.
+      *-----------------------------------------------------------------
+       2000-RECEIVE-MAP.
+           EXEC CICS
+               RECEIVE MAP    ('LIB1MAP')
+                       MAPSET ('LIB1MS')
+                       RESP   (WS-RESP)
+           END-EXEC.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-CALL-LIB1 - drive the same subroutine the batch programs
+      *                  use, so an online answer matches a batch one.
+      *-----------------------------------------------------------------
+       3000-CALL-LIB1.
+           MOVE SPACES  TO ws-lib1-arg
+           MOVE KEYI    TO LIB1-I-KEY  IN ws-lib1-arg
+           MOVE KEY2I   TO LIB1-I-KEY2 IN ws-lib1-arg
+           SET LIB1-CALLER-ONLINE IN ws-lib1-arg TO TRUE
+
+           CALL 'lib1' USING ws-lib1-arg.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 4000-SEND-RESULT-MAP - redisplay LIB1-O-DATA/LIB1-O-ERR.
+      *-----------------------------------------------------------------
+       4000-SEND-RESULT-MAP.
+           MOVE LOW-VALUES              TO LIB1MAPO
+           MOVE LIB1-I-KEY  IN ws-lib1-arg TO KEYO
+           MOVE LIB1-I-KEY2 IN ws-lib1-arg TO KEY2O
+           MOVE LIB1-O-DATA IN ws-lib1-arg TO DATAO
+           MOVE LIB1-O-ERR  IN ws-lib1-arg TO ERRO
+
+           EVALUATE TRUE
+               WHEN LIB1-ERR-NONE IN ws-lib1-arg
+                   MOVE WS-MSG-FOUND     TO MSGO
+               WHEN LIB1-ERR-BAD-KEY IN ws-lib1-arg
+                   MOVE WS-MSG-BAD-KEY   TO MSGO
+               WHEN OTHER
+                   MOVE WS-MSG-NOT-FOUND TO MSGO
+           END-EVALUATE
+
+           EXEC CICS
+               SEND MAP    ('LIB1MAP')
+                    MAPSET ('LIB1MS')
+                    DATAONLY
+           END-EXEC.
+       4000-EXIT.
+           EXIT.
