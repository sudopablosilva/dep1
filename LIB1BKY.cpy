@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * LIB1BKY - input key-file record read by LIB1BAT.
+      *-----------------------------------------------------------------
+       05  LIB1B-KEY                  PIC X(10).
+       05  LIB1B-KEY2                 PIC X(10).
