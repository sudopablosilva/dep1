@@ -0,0 +1,249 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      * INSTALLATION: DL SYSTEMS.
+      * DATE-WRITTEN: 2026-08-09.
+      *
+      * REMARKS....: Reconciles two LIB1BAT extract runs (LIB1OUT format,
+      *              e.g. yesterday's and today's) matched on
+      *              LIB1-I-KEY/LIB1-I-KEY2.  Each input is sorted into
+      *              key sequence and merged, and LIB1DIFF gets one line
+      *              for every key whose LIB1-O-DATA changed between the
+      *              two runs, plus every key that appeared or dropped
+      *              out.
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-09  LGD  Initial version.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      lib1rec.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIB1-OLD-FILE ASSIGN TO LIB1OLD
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LIB1-NEW-FILE ASSIGN TO LIB1NEW
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LIB1-OLD-SORT-FILE ASSIGN TO SORTWK2.
+
+           SELECT LIB1-NEW-SORT-FILE ASSIGN TO SORTWK3.
+
+           SELECT LIB1-OLD-SORTED-FILE ASSIGN TO LIB1OLDS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LIB1-NEW-SORTED-FILE ASSIGN TO LIB1NEWS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LIB1-DIFF-FILE ASSIGN TO LIB1DIFF
+               ORGANIZATION IS SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIB1-OLD-FILE.
+       01  LIB1-OLD-REC.
+           copy LIB1IO.
+
+       FD  LIB1-NEW-FILE.
+       01  LIB1-NEW-REC.
+           copy LIB1IO.
+
+       SD  LIB1-OLD-SORT-FILE.
+       01  LIB1-OLD-SORT-REC.
+           copy LIB1IO.
+
+       SD  LIB1-NEW-SORT-FILE.
+       01  LIB1-NEW-SORT-REC.
+           copy LIB1IO.
+
+       FD  LIB1-OLD-SORTED-FILE.
+       01  LIB1-OLD-SORTED-REC.
+           copy LIB1IO.
+
+       FD  LIB1-NEW-SORTED-FILE.
+       01  LIB1-NEW-SORTED-REC.
+           copy LIB1IO.
+
+       FD  LIB1-DIFF-FILE.
+       01  LIB1-DIFF-REC.
+           copy LIB1DIF.
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-MATCH-KEY.
+           05  WS-OLD-MK-KEY           PIC X(10).
+           05  WS-OLD-MK-KEY2          PIC X(10).
+
+       01  WS-NEW-MATCH-KEY.
+           05  WS-NEW-MK-KEY           PIC X(10).
+           05  WS-NEW-MK-KEY2          PIC X(10).
+
+       01  WS-COUNTERS.
+           05  WS-CHANGED-COUNT        PIC 9(09)   COMP    VALUE 0.
+           05  WS-ADDED-COUNT          PIC 9(09)   COMP    VALUE 0.
+           05  WS-REMOVED-COUNT        PIC 9(09)   COMP    VALUE 0.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+           SORT LIB1-OLD-SORT-FILE
+               ON ASCENDING KEY LIB1-I-KEY OF LIB1-OLD-SORT-REC
+                                LIB1-I-KEY2 OF LIB1-OLD-SORT-REC
+               USING LIB1-OLD-FILE
+               GIVING LIB1-OLD-SORTED-FILE
+
+           SORT LIB1-NEW-SORT-FILE
+               ON ASCENDING KEY LIB1-I-KEY OF LIB1-NEW-SORT-REC
+                                LIB1-I-KEY2 OF LIB1-NEW-SORT-REC
+               USING LIB1-NEW-FILE
+               GIVING LIB1-NEW-SORTED-FILE
+
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+
+           PERFORM 2000-MATCH-RECORDS THRU 2000-EXIT
+               UNTIL WS-OLD-MATCH-KEY = HIGH-VALUES
+                 AND WS-NEW-MATCH-KEY = HIGH-VALUES
+
+           PERFORM 8000-TERMINATE THRU 8000-EXIT
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * 1000-INITIALIZE - open the two sorted extracts and the diff
+      *                   report, prime both reads.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT  LIB1-OLD-SORTED-FILE
+           OPEN INPUT  LIB1-NEW-SORTED-FILE
+           OPEN OUTPUT LIB1-DIFF-FILE
+
+           PERFORM 2100-READ-OLD THRU 2100-EXIT
+           PERFORM 2200-READ-NEW THRU 2200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-MATCH-RECORDS - classic match/merge on the two sorted
+      *                      extracts.  A HIGH-VALUES match key stands
+      *                      in for end-of-file on either side, so the
+      *                      three-way key comparison alone decides
+      *                      REMOVED (old only), ADDED (new only), and
+      *                      CHANGED/unchanged (both sides).
+      *-----------------------------------------------------------------
+       2000-MATCH-RECORDS.
+           EVALUATE TRUE
+               WHEN WS-OLD-MATCH-KEY < WS-NEW-MATCH-KEY
+                   PERFORM 3000-REPORT-REMOVED THRU 3000-EXIT
+                   PERFORM 2100-READ-OLD THRU 2100-EXIT
+               WHEN WS-OLD-MATCH-KEY > WS-NEW-MATCH-KEY
+                   PERFORM 3100-REPORT-ADDED THRU 3100-EXIT
+                   PERFORM 2200-READ-NEW THRU 2200-EXIT
+               WHEN OTHER
+                   IF LIB1-O-DATA OF LIB1-OLD-SORTED-REC
+                      NOT = LIB1-O-DATA OF LIB1-NEW-SORTED-REC
+                       PERFORM 3200-REPORT-CHANGED THRU 3200-EXIT
+                   END-IF
+                   PERFORM 2100-READ-OLD THRU 2100-EXIT
+                   PERFORM 2200-READ-NEW THRU 2200-EXIT
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2100-READ-OLD - read the next old-run record; HIGH-VALUES the
+      *                 match key at end of file.
+      *-----------------------------------------------------------------
+       2100-READ-OLD.
+           READ LIB1-OLD-SORTED-FILE
+               AT END
+                   MOVE HIGH-VALUES TO WS-OLD-MATCH-KEY
+               NOT AT END
+                   MOVE LIB1-I-KEY  OF LIB1-OLD-SORTED-REC
+                       TO WS-OLD-MK-KEY
+                   MOVE LIB1-I-KEY2 OF LIB1-OLD-SORTED-REC
+                       TO WS-OLD-MK-KEY2
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2200-READ-NEW - read the next new-run record; HIGH-VALUES the
+      *                 match key at end of file.
+      *-----------------------------------------------------------------
+       2200-READ-NEW.
+           READ LIB1-NEW-SORTED-FILE
+               AT END
+                   MOVE HIGH-VALUES TO WS-NEW-MATCH-KEY
+               NOT AT END
+                   MOVE LIB1-I-KEY  OF LIB1-NEW-SORTED-REC
+                       TO WS-NEW-MK-KEY
+                   MOVE LIB1-I-KEY2 OF LIB1-NEW-SORTED-REC
+                       TO WS-NEW-MK-KEY2
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-REPORT-REMOVED - key was in the old run, is gone from the
+      *                       new one.
+      *-----------------------------------------------------------------
+       3000-REPORT-REMOVED.
+           MOVE 'REMOVED'   TO DIF-TYPE
+           MOVE WS-OLD-MK-KEY  TO DIF-KEY
+           MOVE WS-OLD-MK-KEY2 TO DIF-KEY2
+           MOVE LIB1-O-DATA OF LIB1-OLD-SORTED-REC TO DIF-OLD-DATA
+           MOVE SPACES TO DIF-NEW-DATA
+
+           ADD 1 TO WS-REMOVED-COUNT
+           WRITE LIB1-DIFF-REC.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3100-REPORT-ADDED - key is new in this run, was not in the old
+      *                     one.
+      *-----------------------------------------------------------------
+       3100-REPORT-ADDED.
+           MOVE 'ADDED'     TO DIF-TYPE
+           MOVE WS-NEW-MK-KEY  TO DIF-KEY
+           MOVE WS-NEW-MK-KEY2 TO DIF-KEY2
+           MOVE SPACES TO DIF-OLD-DATA
+           MOVE LIB1-O-DATA OF LIB1-NEW-SORTED-REC TO DIF-NEW-DATA
+
+           ADD 1 TO WS-ADDED-COUNT
+           WRITE LIB1-DIFF-REC.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3200-REPORT-CHANGED - key is on both runs but LIB1-O-DATA
+      *                       differs.
+      *-----------------------------------------------------------------
+       3200-REPORT-CHANGED.
+           MOVE 'CHANGED'   TO DIF-TYPE
+           MOVE WS-OLD-MK-KEY  TO DIF-KEY
+           MOVE WS-OLD-MK-KEY2 TO DIF-KEY2
+           MOVE LIB1-O-DATA OF LIB1-OLD-SORTED-REC TO DIF-OLD-DATA
+           MOVE LIB1-O-DATA OF LIB1-NEW-SORTED-REC TO DIF-NEW-DATA
+
+           ADD 1 TO WS-CHANGED-COUNT
+           WRITE LIB1-DIFF-REC.
+       3200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 8000-TERMINATE - close files, report the run summary.
+      *-----------------------------------------------------------------
+       8000-TERMINATE.
+           CLOSE LIB1-OLD-SORTED-FILE
+           CLOSE LIB1-NEW-SORTED-FILE
+           CLOSE LIB1-DIFF-FILE
+
+           DISPLAY 'LIB1REC - CHANGED . . . . . : ' WS-CHANGED-COUNT
+           DISPLAY 'LIB1REC - ADDED . . . . . . : ' WS-ADDED-COUNT
+           DISPLAY 'LIB1REC - REMOVED . . . . . : ' WS-REMOVED-COUNT.
+       8000-EXIT.
+           EXIT.
